@@ -0,0 +1,16 @@
+000010* ----------------------------------------------------------------
+000020*  PHBKSEG - PHONEBOOK ROOT SEGMENT I-O AREA
+000030*
+000040*  I-O AREA FOR THE ROOT SEGMENT OF THE PHBKDB1 (ACTIVE EMPLOYEE)
+000050*  AND PHBKDB2 (RETIREE/ALUMNI) DATABASES.  BOTH DATABASES SHARE
+000060*  THIS SEGMENT LAYOUT.  PHBK-NAME2 (LAST NAME) IS THE DL/I
+000070*  SEQUENCE FIELD; PHBK-NAME1 (FIRST NAME) DISTINGUISHES ENTRIES
+000080*  THAT SHARE A LAST NAME.
+000090* ----------------------------------------------------------------
+000100 01  PHBK-SEGMENT.
+000110     05  PHBK-NAME2              PIC X(10).
+000120     05  PHBK-NAME1              PIC X(10).
+000130     05  PHBK-EXTN               PIC X(10).
+000140     05  PHBK-ZIP                PIC X(09).
+000150     05  PHBK-DEPT-CODE          PIC X(05).
+000160     05  PHBK-LOC-CODE           PIC X(05).
