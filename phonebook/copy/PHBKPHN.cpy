@@ -0,0 +1,11 @@
+000010* ----------------------------------------------------------------
+000020*  PHBKPHN - PHONE-SEG CHILD SEGMENT I-O AREA
+000030*
+000040*  I-O AREA FOR THE PHONE-SEG SEGMENT, WHICH HANGS UNDER THE
+000050*  PHBKSEG ROOT SEGMENT AND CARRIES ONE PHONE NUMBER PER
+000060*  OCCURRENCE (DESK, MOBILE, HOME, ETC).  PHBK-PH-TYPE IS THE
+000070*  DL/I SEQUENCE FIELD FOR THIS SEGMENT TYPE.
+000080* ----------------------------------------------------------------
+000090 01  PHBK-PHONE-SEG.
+000100     05  PHBK-PH-TYPE            PIC X(04).
+000110     05  PHBK-PH-NUMBER          PIC X(15).
