@@ -0,0 +1,22 @@
+000010* ----------------------------------------------------------------
+000020*  PHBKPCB - STANDARD DL/I DATABASE PCB MASK
+000030*
+000040*  COPIED ONCE PER DATA-BASE PCB IN THE PSB, USING COPY ... REPLAC-
+000050*  ING TO GIVE EACH COPY A UNIQUE 01-LEVEL NAME.  LAYOUT FOLLOWS
+000060*  THE STANDARD IMS DL/I PCB MASK (DBDNAME, SEGMENT LEVEL, STATUS
+000070*  CODE, PROCESSING OPTIONS, DL/I RESERVED WORD, SEGMENT NAME
+000080*  FEEDBACK, LENGTH FEEDBACK, NUMBER-OF-SEGMENTS FEEDBACK, AND THE
+000090*  CONCATENATED KEY FEEDBACK AREA).
+000100* ----------------------------------------------------------------
+000110 01  PHBK-PCB-MASK.
+000120     05  PHBK-PCB-DBDNAME        PIC X(08).
+000130     05  PHBK-PCB-SEGLEVEL       PIC X(02).
+000140     05  PHBK-PCB-STATUS-CODE    PIC X(02).
+000141         88  PHBK-PCB-STATUS-OK          VALUE SPACES.
+000142         88  PHBK-PCB-STATUS-NOTFND      VALUE 'GE'.
+000150     05  PHBK-PCB-PROC-OPTIONS   PIC X(04).
+000160     05  PHBK-PCB-RESERVED-DLI   PIC S9(05) COMP.
+000170     05  PHBK-PCB-SEG-NAME-FB    PIC X(08).
+000180     05  PHBK-PCB-LENGTH-FB      PIC S9(05) COMP.
+000190     05  PHBK-PCB-NUMSEGS-FB     PIC S9(05) COMP.
+000200     05  PHBK-PCB-KEY-FB-AREA    PIC X(20).
