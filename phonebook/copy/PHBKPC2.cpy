@@ -0,0 +1,20 @@
+000010* ----------------------------------------------------------------
+000020*  PHBKPC2 - STANDARD DL/I DATABASE PCB MASK (RETIREE/ALUMNI DB)
+000030*
+000040*  SAME LAYOUT AS PHBKPCB, COPIED SEPARATELY SO THE RETIREE PCB
+000050*  HAS ITS OWN DATA-NAMES (COPY ... REPLACING DOES NOT REACH
+000060*  INSIDE A HYPHENATED DATA-NAME, SO A SECOND MEMBER IS CLEANER
+000070*  THAN A LIST OF PSEUDO-TEXT SUBSTITUTIONS).
+000080* ----------------------------------------------------------------
+000090 01  RETIREE-PCB-MASK.
+000100     05  RETIREE-PCB-DBDNAME     PIC X(08).
+000110     05  RETIREE-PCB-SEGLEVEL    PIC X(02).
+000120     05  RETIREE-PCB-STATUS-CODE PIC X(02).
+000121         88  RETIREE-PCB-STATUS-OK       VALUE SPACES.
+000122         88  RETIREE-PCB-STATUS-NOTFND   VALUE 'GE'.
+000130     05  RETIREE-PCB-PROC-OPTIONS PIC X(04).
+000140     05  RETIREE-PCB-RESERVED-DLI PIC S9(05) COMP.
+000150     05  RETIREE-PCB-SEG-NAME-FB PIC X(08).
+000160     05  RETIREE-PCB-LENGTH-FB   PIC S9(05) COMP.
+000170     05  RETIREE-PCB-NUMSEGS-FB  PIC S9(05) COMP.
+000180     05  RETIREE-PCB-KEY-FB-AREA PIC X(20).
