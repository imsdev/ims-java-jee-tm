@@ -1,58 +1,735 @@
-IDENTIFICATION DIVISION.                                          
-        ENVIRONMENT DIVISION.                                             
-        CONFIGURATION SECTION.                                            
-        DATA DIVISION. 
-       *
-       *    IMS Connector for Java, COBOL Transaction Message Source
-       *
-       *********************************************************************/ 
-       *                                                                   */ 
-       * (c) Copyright IBM Corp. 2003                                      */ 
-       * All Rights Reserved                                               */ 
-       * Licensed Materials - Property of IBM                              */ 
-       *                                                                   */ 
-       * DISCLAIMER OF WARRANTIES.                                         */ 
-       *                                                                   */ 
-       * The following (enclosed) code is provided to you solely for the   */ 
-       * purpose of assisting you in the development of your applications. */ 
-       * The code is provided "AS IS." IBM MAKES NO WARRANTIES, EXPRESS OR */ 
-       * IMPLIED, INCLUDING BUT NOT LIMITED TO THE IMPLIED WARRANTIES OF   */ 
-       * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE, REGARDING   */ 
-       * THE FUNCTION OR PERFORMANCE OF THIS CODE.                         */ 
-       * IBM shall not be liable for any damages arising out of your use   */ 
-       * of the generated code, even if they have been advised of the      */ 
-       * possibility of such damages.                                      */ 
-       *                                                                   */ 
-       * DISTRIBUTION.                                                     */ 
-       *                                                                   */ 
-       * This generated code can be freely distributed, copied, altered,   */ 
-       * and incorporated into other software, provided that:              */ 
-       *   - It bears the above Copyright notice and DISCLAIMER intact     */ 
-       *   - The software is not for resale                                */ 
-       *                                                                   */ 
-       *********************************************************************/
-       *
-        LINKAGE SECTION.
-	                                                   
-        01  INPUT-MSG.                                                     
-            02  IN-LL          PICTURE S9(3) COMP.                         
-            02  IN-ZZ          PICTURE S9(3) COMP.                         
-            02  IN-TRCD        PICTURE X(10).                               
-            02  IN-CMD         PICTURE X(8).
-            02  IN-NAME1       PICTURE X(10).
-            02  IN-NAME2       PICTURE X(10).
-            02  IN-EXTN        PICTURE X(10).
-            02  IN-ZIP         PICTURE X(7).	
-						  
-        01  OUTPUT-MSG.                                                   
-            02  OUT-LL       PICTURE S9(3) COMP VALUE +0.                 
-            02  OUT-ZZ       PICTURE S9(3) COMP VALUE +0.                  
-            02  OUT-MSG      PICTURE X(40) VALUE SPACES.
-            02  OUT-CMD      PICTURE X(8) VALUE SPACES.
-            02  OUT-NAME1    PICTURE X(10) VALUE SPACES.
-            02  OUT-NAME2    PICTURE X(10) VALUE SPACES.
-            02  OUT-EXTN     PICTURE X(10) VALUE SPACES.
-            02  OUT-ZIP      PICTURE X(7) VALUE SPACES.
-            02  OUT-SEGNO    PICTURE X(4) VALUE SPACES.    		
-                        
-        PROCEDURE DIVISION.       
\ No newline at end of file
+000010* ----------------------------------------------------------------
+000020*  IMS CONNECTOR FOR JAVA, COBOL TRANSACTION MESSAGE SOURCE
+000030* ----------------------------------------------------------------
+000040*                                                                   */
+000050* (c) Copyright IBM Corp. 2003                                      */
+000060* All Rights Reserved                                               */
+000070* Licensed Materials - Property of IBM                              */
+000080*                                                                   */
+000090* DISCLAIMER OF WARRANTIES.                                         */
+000100*                                                                   */
+000110* The following (enclosed) code is provided to you solely for the   */
+000120* purpose of assisting you in the development of your applications. */
+000130* The code is provided "AS IS." IBM MAKES NO WARRANTIES, EXPRESS OR */
+000140* IMPLIED, INCLUDING BUT NOT LIMITED TO THE IMPLIED WARRANTIES OF   */
+000150* MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE, REGARDING   */
+000160* THE FUNCTION OR PERFORMANCE OF THIS CODE.                         */
+000170* IBM shall not be liable for any damages arising out of your use   */
+000180* of the generated code, even if they have been advised of the      */
+000190* possibility of such damages.                                      */
+000200*                                                                   */
+000210* DISTRIBUTION.                                                     */
+000220*                                                                   */
+000230* This generated code can be freely distributed, copied, altered,   */
+000240* and incorporated into other software, provided that:              */
+000250*   - It bears the above Copyright notice and DISCLAIMER intact     */
+000260*   - The software is not for resale                                */
+000270*                                                                   */
+000280* ----------------------------------------------------------------
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID.  EX01.
+000310 AUTHOR.      PHONEBOOK APPLICATIONS GROUP.
+000320 INSTALLATION. DATA CENTER SYSTEMS.
+000330 DATE-WRITTEN. 01/14/2003.
+000340 DATE-COMPILED.
+000350*
+000360* ----------------------------------------------------------------
+000370*  MODIFICATION HISTORY
+000380* ----------------------------------------------------------------
+000390*  DATE       BY    DESCRIPTION
+000400*  ---------- ----  -------------------------------------------
+000410*  01/14/2003 IBM   ORIGINAL TRANSACTION MESSAGE SOURCE STUB.
+000420*  08/09/2026 PAG   ADDED IN-CMD DISPATCH: ADD/CHANGE/DELETE/
+000430*  08/09/2026 PAG   INQUIRE AGAINST THE PHONEBOOK DATABASE.
+000440*  08/09/2026 PAG   REJECT DUPLICATE EXTENSIONS ON ADD/CHANGE.
+000450*  08/09/2026 PAG   ADDED DEPT-CODE/LOC-CODE TO THE SEGMENT.
+000460*  08/09/2026 PAG   ADDED PHONE-SEG CHILD AND BRPHONE BROWSE.
+000470*  08/09/2026 PAG   ADDED BROWS PARTIAL-NAME WILDCARD SEARCH.
+000480*  08/09/2026 PAG   ADDED IN-ZIP/IN-EXTN FORMAT VALIDATION.
+000490*  08/09/2026 PAG   ADDED AUDIT TRAIL WRITE TO GSAM.
+000500*  08/09/2026 PAG   ROUTE ON IN-TRCD TO ACTIVE/RETIREE PCB.
+000510* ----------------------------------------------------------------
+000520 ENVIRONMENT DIVISION.
+000530 CONFIGURATION SECTION.
+000540 SOURCE-COMPUTER.  IBM-370.
+000550 OBJECT-COMPUTER.  IBM-370.
+000560 DATA DIVISION.
+000570 WORKING-STORAGE SECTION.
+000580*
+000590* ----------------------------------------------------------------
+000600*  DL/I CALL FUNCTION CODES
+000610* ----------------------------------------------------------------
+000620 01  WS-DLI-FUNCTIONS.
+000630     05  WS-FUNC-GU              PIC X(04) VALUE 'GU  '.
+000640     05  WS-FUNC-GN              PIC X(04) VALUE 'GN  '.
+000650     05  WS-FUNC-ISRT            PIC X(04) VALUE 'ISRT'.
+000660     05  WS-FUNC-REPL            PIC X(04) VALUE 'REPL'.
+000670     05  WS-FUNC-DLET            PIC X(04) VALUE 'DLET'.
+000680*
+000690* ----------------------------------------------------------------
+000700*  SWITCHES
+000710* ----------------------------------------------------------------
+000720 01  WS-SWITCHES.
+000730     05  WS-SW-VALID-INPUT       PIC X(01) VALUE 'Y'.
+000740         88  WS-INPUT-VALID              VALUE 'Y'.
+000750         88  WS-INPUT-INVALID            VALUE 'N'.
+000760     05  WS-SW-DUP-EXTN          PIC X(01) VALUE 'N'.
+000770         88  WS-DUP-EXTN-FOUND           VALUE 'Y'.
+000780         88  WS-DUP-EXTN-NOT-FND         VALUE 'N'.
+000790     05  WS-SW-RETIREE           PIC X(01) VALUE 'N'.
+000800         88  WS-USE-RETIREE-DB           VALUE 'Y'.
+000810         88  WS-USE-ACTIVE-DB            VALUE 'N'.
+000850*
+000860* ----------------------------------------------------------------
+000870*  COUNTERS AND WORK FIELDS
+000880* ----------------------------------------------------------------
+000890 01  WS-COUNTERS.
+000900     05  WS-SKIP-COUNT           PIC 9(04) COMP VALUE ZERO.
+000910     05  WS-NAME2-LEN            PIC 9(02) COMP VALUE ZERO.
+000915     05  WS-EXTN-LEN             PIC 9(02) COMP VALUE ZERO.
+000920     05  WS-CUR-SEGNO            PIC 9(04) VALUE ZERO.
+000930*
+000940 01  WS-SSA-AREAS.
+000950     05  WS-SSA-ROOT-UNQUAL      PIC X(09) VALUE 'PHBKSEG '.
+000960     05  WS-SSA-CHILD-UNQUAL     PIC X(09) VALUE 'PHBKPHN '.
+000970     05  WS-SSA-EXACT            PIC X(60) VALUE SPACES.
+000980     05  WS-SSA-GENERIC          PIC X(60) VALUE SPACES.
+000990     05  WS-SSA-CHILD-TYPE       PIC X(40) VALUE SPACES.
+001000*
+001010 01  WS-BEFORE-IMAGE.
+001020     05  WS-BEFORE-EXTN          PIC X(10) VALUE SPACES.
+001030     05  WS-BEFORE-ZIP           PIC X(09) VALUE SPACES.
+001040     05  WS-BEFORE-DEPT-CODE     PIC X(05) VALUE SPACES.
+001050     05  WS-BEFORE-LOC-CODE      PIC X(05) VALUE SPACES.
+001051     05  WS-BEFORE-PH-TYPE       PIC X(04) VALUE SPACES.
+001052     05  WS-BEFORE-PH-NUMBER     PIC X(15) VALUE SPACES.
+001053     05  WS-AFTER-PH-TYPE        PIC X(04) VALUE SPACES.
+001054     05  WS-AFTER-PH-NUMBER      PIC X(15) VALUE SPACES.
+001060*
+001070 01  WS-CURRENT-DATE-TIME.
+001080     05  WS-CDT-DATE             PIC X(08).
+001090     05  WS-CDT-TIME             PIC X(08).
+001100*
+001110 01  WS-AUDIT-RECORD.
+001120     05  AUD-USERID              PIC X(08) VALUE SPACES.
+001130     05  AUD-TIMESTAMP           PIC X(17) VALUE SPACES.
+001140     05  AUD-COMMAND             PIC X(08) VALUE SPACES.
+001150     05  AUD-NAME2               PIC X(10) VALUE SPACES.
+001160     05  AUD-NAME1               PIC X(10) VALUE SPACES.
+001170     05  AUD-BEFORE-IMAGE.
+001180         10  AUD-BEFORE-EXTN         PIC X(10).
+001190         10  AUD-BEFORE-ZIP          PIC X(09).
+001200         10  AUD-BEFORE-DEPT-CODE    PIC X(05).
+001201         10  AUD-BEFORE-LOC-CODE     PIC X(05).
+001202         10  AUD-BEFORE-PH-TYPE      PIC X(04).
+001203         10  AUD-BEFORE-PH-NUMBER    PIC X(15).
+001220     05  AUD-AFTER-IMAGE.
+001230         10  AUD-AFTER-EXTN          PIC X(10).
+001240         10  AUD-AFTER-ZIP           PIC X(09).
+001250         10  AUD-AFTER-DEPT-CODE     PIC X(05).
+001251         10  AUD-AFTER-LOC-CODE      PIC X(05).
+001252         10  AUD-AFTER-PH-TYPE       PIC X(04).
+001253         10  AUD-AFTER-PH-NUMBER     PIC X(15).
+001270*
+001280* ----------------------------------------------------------------
+001290*  DL/I I-O AREAS - PHONEBOOK ROOT SEGMENT AND PHONE-SEG CHILD
+001300* ----------------------------------------------------------------
+001310 COPY PHBKSEG.
+001320 COPY PHBKPHN.
+001330*
+001340 LINKAGE SECTION.
+001350*
+001360* ----------------------------------------------------------------
+001370*  I-O PCB - PASSED FIRST TO EVERY DL/I PROGRAM BY THE CONTROL
+001380*  REGION.  IO-PCB-USERID CARRIES THE SIGNED-ON USER ID USED ON
+001390*  THE AUDIT TRAIL.
+001400* ----------------------------------------------------------------
+001410 01  IO-PCB-MASK.
+001420     05  IO-PCB-LTERM            PIC X(08).
+001430     05  IO-PCB-RESERVED-1       PIC X(02).
+001440     05  IO-PCB-STATUS-CODE      PIC X(02).
+001450     05  IO-PCB-DATE             PIC S9(07) COMP-3.
+001460     05  IO-PCB-TIME             PIC S9(07) COMP-3.
+001470     05  IO-PCB-INPUT-SEQ        PIC S9(05) COMP.
+001480     05  IO-PCB-MODNAME          PIC X(08).
+001490     05  IO-PCB-USERID           PIC X(08).
+001500     05  IO-PCB-GRPNAME          PIC X(08).
+001510*
+001520 COPY PHBKPCB.
+001530 COPY PHBKPC2.
+001540*
+001550* ----------------------------------------------------------------
+001560*  GENERIC OVERLAY - REDIRECTED BY 1500-SELECT-PCB TO WHICHEVER
+001570*  OF THE TWO DATABASE PCBS ABOVE IN-TRCD SELECTS, SO THE REST OF
+001580*  THE PROGRAM ISSUES ONE SET OF DL/I CALLS REGARDLESS OF WHICH
+001590*  DIRECTORY IS BEING WORKED.
+001600* ----------------------------------------------------------------
+001610 01  WORK-PCB-MASK.
+001620     05  WORK-PCB-DBDNAME        PIC X(08).
+001630     05  WORK-PCB-SEGLEVEL       PIC X(02).
+001640     05  WORK-PCB-STATUS-CODE    PIC X(02).
+001650         88  WORK-PCB-STATUS-OK          VALUE SPACES.
+001660         88  WORK-PCB-STATUS-NOTFND      VALUE 'GE'.
+001670         88  WORK-PCB-STATUS-DUP         VALUE 'II'.
+001680     05  WORK-PCB-PROC-OPTIONS   PIC X(04).
+001690     05  WORK-PCB-RESERVED-DLI   PIC S9(05) COMP.
+001700     05  WORK-PCB-SEG-NAME-FB    PIC X(08).
+001710     05  WORK-PCB-LENGTH-FB      PIC S9(05) COMP.
+001720     05  WORK-PCB-NUMSEGS-FB     PIC S9(05) COMP.
+001730     05  WORK-PCB-KEY-FB-AREA    PIC X(20).
+001740*
+001750* ----------------------------------------------------------------
+001760*  GSAM PCB - PHONEBOOK CHANGE AUDIT LOG
+001770* ----------------------------------------------------------------
+001780 01  AUDIT-PCB-MASK.
+001790     05  AUDIT-PCB-DBDNAME       PIC X(08).
+001800     05  AUDIT-PCB-RESERVED-1    PIC X(02).
+001810     05  AUDIT-PCB-STATUS-CODE   PIC X(02).
+001811         88  AUDIT-PCB-STATUS-OK         VALUE SPACES.
+001820     05  AUDIT-PCB-RESERVED-2    PIC X(24).
+001830*
+001840 01  INPUT-MSG.
+001850     02  IN-LL          PICTURE S9(3) COMP.
+001860     02  IN-ZZ          PICTURE S9(3) COMP.
+001870     02  IN-TRCD        PICTURE X(10).
+001880         88  IN-TRCD-ACTIVE          VALUE 'PHONEBOOK '.
+001890         88  IN-TRCD-RETIREE         VALUE 'ALUMNI    '.
+001900     02  IN-CMD         PICTURE X(8).
+001910         88  IN-CMD-ADD              VALUE 'ADD     '.
+001920         88  IN-CMD-CHANGE           VALUE 'CHANGE  '.
+001930         88  IN-CMD-DELETE           VALUE 'DELETE  '.
+001940         88  IN-CMD-INQUIRE          VALUE 'INQUIRE '.
+001950         88  IN-CMD-BROWSE           VALUE 'BROWS   '.
+001960         88  IN-CMD-BROWSE-PHONE     VALUE 'BRPHONE '.
+001970     02  IN-NAME1       PICTURE X(10).
+001980     02  IN-NAME2       PICTURE X(10).
+001990     02  IN-EXTN        PICTURE X(10).
+002000     02  IN-ZIP         PICTURE X(9).
+002010     02  IN-DEPT-CODE   PICTURE X(5).
+002020     02  IN-LOC-CODE    PICTURE X(5).
+002030     02  IN-PH-TYPE     PICTURE X(4).
+002040     02  IN-PH-NUMBER   PICTURE X(15).
+002050     02  IN-SEGNO       PICTURE 9(4).
+002060*
+002070 01  OUTPUT-MSG.
+002080     02  OUT-LL       PICTURE S9(3) COMP VALUE +0.
+002090     02  OUT-ZZ       PICTURE S9(3) COMP VALUE +0.
+002100     02  OUT-MSG      PICTURE X(40) VALUE SPACES.
+002110     02  OUT-CMD      PICTURE X(8) VALUE SPACES.
+002120     02  OUT-NAME1    PICTURE X(10) VALUE SPACES.
+002130     02  OUT-NAME2    PICTURE X(10) VALUE SPACES.
+002140     02  OUT-EXTN     PICTURE X(10) VALUE SPACES.
+002150     02  OUT-ZIP      PICTURE X(9) VALUE SPACES.
+002160     02  OUT-SEGNO    PICTURE X(4) VALUE SPACES.
+002170     02  OUT-DEPT-CODE PICTURE X(5) VALUE SPACES.
+002180     02  OUT-LOC-CODE  PICTURE X(5) VALUE SPACES.
+002190     02  OUT-PH-TYPE   PICTURE X(4) VALUE SPACES.
+002200     02  OUT-PH-NUMBER PICTURE X(15) VALUE SPACES.
+002210*
+002220 PROCEDURE DIVISION USING IO-PCB-MASK
+002230         PHBK-PCB-MASK
+002240         RETIREE-PCB-MASK
+002250         AUDIT-PCB-MASK
+002260         INPUT-MSG
+002270         OUTPUT-MSG.
+002280*
+002290* ================================================================
+002300*  0000-MAINLINE
+002310* ================================================================
+002320 0000-MAINLINE.
+002330     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002340     PERFORM 1500-SELECT-PCB THRU 1500-EXIT
+002350     PERFORM 2000-VALIDATE-INPUT THRU 2000-EXIT
+002360     IF WS-INPUT-VALID
+002370        PERFORM 3000-DISPATCH-CMD THRU 3000-EXIT
+002380     END-IF
+002390     GOBACK.
+002400*
+002410* ----------------------------------------------------------------
+002420*  1000-INITIALIZE
+002430* ----------------------------------------------------------------
+002440 1000-INITIALIZE.
+002450     MOVE SPACES TO OUTPUT-MSG
+002455     MOVE SPACES TO WS-BEFORE-IMAGE
+002460     MOVE IN-CMD TO OUT-CMD
+002470     MOVE IN-NAME1 TO OUT-NAME1
+002480     MOVE IN-NAME2 TO OUT-NAME2
+002490     SET WS-INPUT-VALID TO TRUE
+002500     SET WS-DUP-EXTN-NOT-FND TO TRUE.
+002510 1000-EXIT.
+002520     EXIT.
+002530*
+002540* ----------------------------------------------------------------
+002550*  1500-SELECT-PCB - ROUTE ON IN-TRCD TO THE ACTIVE OR RETIREE
+002560*  PHONEBOOK PCB SO EVERY LATER DL/I CALL GOES THROUGH ONE
+002570*  GENERIC PCB REFERENCE.
+002580* ----------------------------------------------------------------
+002590 1500-SELECT-PCB.
+002600     IF IN-TRCD-RETIREE
+002610        SET ADDRESS OF WORK-PCB-MASK
+002620                 TO ADDRESS OF RETIREE-PCB-MASK
+002630        SET WS-USE-RETIREE-DB TO TRUE
+002640     ELSE
+002650        SET ADDRESS OF WORK-PCB-MASK TO ADDRESS OF PHBK-PCB-MASK
+002660        SET WS-USE-ACTIVE-DB TO TRUE
+002670     END-IF.
+002680 1500-EXIT.
+002690     EXIT.
+002700*
+002710* ----------------------------------------------------------------
+002720*  2000-VALIDATE-INPUT - FORMAT-EDIT IN-ZIP AND IN-EXTN ON ADD
+002730*  AND CHANGE.  A 5 OR 9 DIGIT ZIP AND A NUMERIC EXTENSION ARE
+002740*  REQUIRED BEFORE THE REQUEST IS ALLOWED TO REACH THE DATABASE.
+002750* ----------------------------------------------------------------
+002760 2000-VALIDATE-INPUT.
+002770     IF IN-CMD-ADD OR IN-CMD-CHANGE
+002775        PERFORM 2100-CALC-EXTN-LEN THRU 2100-EXIT
+002780        IF WS-EXTN-LEN = ZERO
+002781           OR IN-EXTN(1:WS-EXTN-LEN) NOT NUMERIC
+002790           MOVE 'INVALID EXTENSION - MUST BE NUMERIC' TO OUT-MSG
+002800           SET WS-INPUT-INVALID TO TRUE
+002810        ELSE
+002820           IF IN-ZIP(6:4) = SPACES
+002830              IF IN-ZIP(1:5) NOT NUMERIC
+002850                 MOVE 'BAD ZIP - MUST BE 5 OR 9 DIGITS' TO OUT-MSG
+002860                 SET WS-INPUT-INVALID TO TRUE
+002870              END-IF
+002880           ELSE
+002890              IF IN-ZIP NOT NUMERIC
+002900                 MOVE 'BAD ZIP - MUST BE 5 OR 9 DIGITS' TO OUT-MSG
+002910                 SET WS-INPUT-INVALID TO TRUE
+002920              END-IF
+002930           END-IF
+002940        END-IF
+002950     END-IF.
+002960 2000-EXIT.
+002970     EXIT.
+002971*
+002972* ----------------------------------------------------------------
+002973*  2100-CALC-EXTN-LEN - TRIM IN-EXTN TO ITS SIGNIFICANT LENGTH,
+002974*  THE SAME TECHNIQUE 7200-BUILD-GENERIC-SSA USES FOR IN-NAME2,
+002975*  SO THE NUMERIC TEST BELOW DOES NOT SEE TRAILING SPACES.
+002976* ----------------------------------------------------------------
+002977 2100-CALC-EXTN-LEN.
+002978     MOVE 10 TO WS-EXTN-LEN
+002979     PERFORM 2110-STRIP-EXTN-LEN THRU 2110-EXIT
+002988        UNTIL WS-EXTN-LEN = ZERO
+002989           OR IN-EXTN(WS-EXTN-LEN:1) NOT = SPACE.
+002980 2100-EXIT.
+002981     EXIT.
+002982*
+002983 2110-STRIP-EXTN-LEN.
+002984     SUBTRACT 1 FROM WS-EXTN-LEN.
+002985 2110-EXIT.
+002986     EXIT.
+002987*
+002990* ----------------------------------------------------------------
+003000*  3000-DISPATCH-CMD
+003010* ----------------------------------------------------------------
+003020 3000-DISPATCH-CMD.
+003030     EVALUATE TRUE
+003040        WHEN IN-CMD-ADD
+003050           PERFORM 4000-ADD-ENTRY THRU 4000-EXIT
+003060        WHEN IN-CMD-CHANGE
+003070           PERFORM 4500-CHANGE-ENTRY THRU 4500-EXIT
+003080        WHEN IN-CMD-DELETE
+003090           PERFORM 5000-DELETE-ENTRY THRU 5000-EXIT
+003100        WHEN IN-CMD-INQUIRE
+003110           PERFORM 5500-INQUIRE-ENTRY THRU 5500-EXIT
+003120        WHEN IN-CMD-BROWSE
+003130           PERFORM 6000-BROWSE-NAME THRU 6000-EXIT
+003140        WHEN IN-CMD-BROWSE-PHONE
+003150           PERFORM 6500-BROWSE-PHONES THRU 6500-EXIT
+003160        WHEN OTHER
+003170           MOVE 'INVALID COMMAND' TO OUT-MSG
+003180     END-EVALUATE.
+003190 3000-EXIT.
+003200     EXIT.
+003210*
+003220* ----------------------------------------------------------------
+003230*  4000-ADD-ENTRY
+003240* ----------------------------------------------------------------
+003250 4000-ADD-ENTRY.
+003260     PERFORM 7000-CHECK-DUP-EXTN THRU 7000-EXIT
+003270     IF WS-DUP-EXTN-FOUND
+003280        MOVE 'EXTENSION IN USE' TO OUT-MSG
+003290     ELSE
+003300        MOVE SPACES TO PHBK-SEGMENT
+003310        MOVE IN-NAME2 TO PHBK-NAME2
+003320        MOVE IN-NAME1 TO PHBK-NAME1
+003330        MOVE IN-EXTN TO PHBK-EXTN
+003340        MOVE IN-ZIP TO PHBK-ZIP
+003350        MOVE IN-DEPT-CODE TO PHBK-DEPT-CODE
+003360        MOVE IN-LOC-CODE TO PHBK-LOC-CODE
+003370        CALL 'CBLTDLI' USING WS-FUNC-ISRT WORK-PCB-MASK
+003380                 PHBK-SEGMENT WS-SSA-ROOT-UNQUAL
+003390        IF WORK-PCB-STATUS-OK
+003400           MOVE 'ENTRY ADDED' TO OUT-MSG
+003410           PERFORM 9000-MOVE-OUTPUT THRU 9000-EXIT
+003420           MOVE SPACES TO WS-BEFORE-IMAGE
+003425           PERFORM 7100-BUILD-EXACT-SSA THRU 7100-EXIT
+003430           PERFORM 7500-MAINTAIN-PHONE-CHILD THRU 7500-EXIT
+003440           PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+003450        ELSE
+003455           IF WORK-PCB-STATUS-DUP
+003456              MOVE 'ADD FAILED - ENTRY ALREADY EXISTS' TO OUT-MSG
+003457           ELSE
+003458              MOVE 'ADD FAILED - DATABASE ERROR' TO OUT-MSG
+003459           END-IF
+003470        END-IF
+003480     END-IF.
+003490 4000-EXIT.
+003500     EXIT.
+003510*
+003520* ----------------------------------------------------------------
+003530*  4500-CHANGE-ENTRY
+003540* ----------------------------------------------------------------
+003550 4500-CHANGE-ENTRY.
+003560     PERFORM 7100-BUILD-EXACT-SSA THRU 7100-EXIT
+003570     CALL 'CBLTDLI' USING WS-FUNC-GU WORK-PCB-MASK
+003580              PHBK-SEGMENT WS-SSA-EXACT
+003590     IF NOT WORK-PCB-STATUS-OK
+003600        MOVE 'ENTRY NOT FOUND' TO OUT-MSG
+003610     ELSE
+003620        MOVE PHBK-EXTN TO WS-BEFORE-EXTN
+003630        MOVE PHBK-ZIP TO WS-BEFORE-ZIP
+003640        MOVE PHBK-DEPT-CODE TO WS-BEFORE-DEPT-CODE
+003650        MOVE PHBK-LOC-CODE TO WS-BEFORE-LOC-CODE
+003660        PERFORM 7000-CHECK-DUP-EXTN THRU 7000-EXIT
+003670        IF WS-DUP-EXTN-FOUND
+003680           MOVE 'EXTENSION IN USE' TO OUT-MSG
+003690        ELSE
+003700           CALL 'CBLTDLI' USING WS-FUNC-GU WORK-PCB-MASK
+003710                    PHBK-SEGMENT WS-SSA-EXACT
+003720           MOVE IN-EXTN TO PHBK-EXTN
+003730           MOVE IN-ZIP TO PHBK-ZIP
+003740           MOVE IN-DEPT-CODE TO PHBK-DEPT-CODE
+003750           MOVE IN-LOC-CODE TO PHBK-LOC-CODE
+003760           CALL 'CBLTDLI' USING WS-FUNC-REPL WORK-PCB-MASK
+003770                    PHBK-SEGMENT
+003780           IF WORK-PCB-STATUS-OK
+003790              MOVE 'ENTRY CHANGED' TO OUT-MSG
+003800              PERFORM 9000-MOVE-OUTPUT THRU 9000-EXIT
+003810              PERFORM 7500-MAINTAIN-PHONE-CHILD THRU 7500-EXIT
+003820              PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+003830           ELSE
+003840              MOVE 'CHANGE FAILED - DATABASE ERROR' TO OUT-MSG
+003850           END-IF
+003860        END-IF
+003870     END-IF.
+003880 4500-EXIT.
+003890     EXIT.
+003900*
+003910* ----------------------------------------------------------------
+003920*  5000-DELETE-ENTRY
+003930* ----------------------------------------------------------------
+003940 5000-DELETE-ENTRY.
+003950     PERFORM 7100-BUILD-EXACT-SSA THRU 7100-EXIT
+003960     CALL 'CBLTDLI' USING WS-FUNC-GU WORK-PCB-MASK
+003970              PHBK-SEGMENT WS-SSA-EXACT
+003980     IF NOT WORK-PCB-STATUS-OK
+003990        MOVE 'ENTRY NOT FOUND' TO OUT-MSG
+004000     ELSE
+004010        MOVE PHBK-EXTN TO WS-BEFORE-EXTN
+004020        MOVE PHBK-ZIP TO WS-BEFORE-ZIP
+004030        MOVE PHBK-DEPT-CODE TO WS-BEFORE-DEPT-CODE
+004040        MOVE PHBK-LOC-CODE TO WS-BEFORE-LOC-CODE
+004041        CALL 'CBLTDLI' USING WS-FUNC-GU WORK-PCB-MASK
+004042                 PHBK-PHONE-SEG WS-SSA-EXACT
+004043                 WS-SSA-CHILD-UNQUAL
+004044        IF WORK-PCB-STATUS-OK
+004045           MOVE PHBK-PH-TYPE TO WS-BEFORE-PH-TYPE
+004046           MOVE PHBK-PH-NUMBER TO WS-BEFORE-PH-NUMBER
+004047        END-IF
+004048        CALL 'CBLTDLI' USING WS-FUNC-GU WORK-PCB-MASK
+004049                 PHBK-SEGMENT WS-SSA-EXACT
+004050        CALL 'CBLTDLI' USING WS-FUNC-DLET WORK-PCB-MASK
+004060                 PHBK-SEGMENT
+004070        IF WORK-PCB-STATUS-OK
+004080           MOVE 'ENTRY DELETED' TO OUT-MSG
+004090           MOVE SPACES TO OUT-EXTN OUT-ZIP OUT-DEPT-CODE
+004100           MOVE SPACES TO OUT-LOC-CODE
+004110           PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+004120        ELSE
+004130           MOVE 'DELETE FAILED - DATABASE ERROR' TO OUT-MSG
+004140        END-IF
+004150     END-IF.
+004160 5000-EXIT.
+004170     EXIT.
+004180*
+004190* ----------------------------------------------------------------
+004200*  5500-INQUIRE-ENTRY
+004210* ----------------------------------------------------------------
+004220 5500-INQUIRE-ENTRY.
+004230     PERFORM 7100-BUILD-EXACT-SSA THRU 7100-EXIT
+004240     CALL 'CBLTDLI' USING WS-FUNC-GU WORK-PCB-MASK
+004250              PHBK-SEGMENT WS-SSA-EXACT
+004260     IF NOT WORK-PCB-STATUS-OK
+004270        MOVE 'ENTRY NOT FOUND' TO OUT-MSG
+004280     ELSE
+004290        MOVE 'ENTRY FOUND' TO OUT-MSG
+004300        PERFORM 9000-MOVE-OUTPUT THRU 9000-EXIT
+004310     END-IF.
+004320 5500-EXIT.
+004330     EXIT.
+004340*
+004350* ----------------------------------------------------------------
+004360*  6000-BROWSE-NAME - PARTIAL/WILDCARD LOOKUP ON IN-NAME2.  A GU
+004370*  WITH A GENERIC KEY ESTABLISHES POSITIONING ON THE FIRST NAME2
+004380*  THAT STARTS WITH THE SUPPLIED CHARACTERS; IN-SEGNO TELLS HOW
+004390*  MANY MATCHES THE CALLER HAS ALREADY SEEN SO THE NEXT ONE CAN
+004400*  BE RETURNED ON THIS CALL.
+004410* ----------------------------------------------------------------
+004420 6000-BROWSE-NAME.
+004430     PERFORM 7200-BUILD-GENERIC-SSA THRU 7200-EXIT
+004440     CALL 'CBLTDLI' USING WS-FUNC-GU WORK-PCB-MASK
+004450              PHBK-SEGMENT WS-SSA-GENERIC
+004460     IF WORK-PCB-STATUS-OK
+004470        MOVE IN-SEGNO TO WS-SKIP-COUNT
+004480        PERFORM 6100-SKIP-MATCH THRU 6100-EXIT
+004490           UNTIL WS-SKIP-COUNT = ZERO OR NOT WORK-PCB-STATUS-OK
+004500     END-IF
+004510     IF WORK-PCB-STATUS-OK
+004520        MOVE 'ENTRY FOUND' TO OUT-MSG
+004530        PERFORM 9000-MOVE-OUTPUT THRU 9000-EXIT
+004540        ADD 1 TO IN-SEGNO
+004550        MOVE IN-SEGNO TO WS-CUR-SEGNO
+004560        MOVE WS-CUR-SEGNO TO OUT-SEGNO
+004570     ELSE
+004580        MOVE 'NO MORE MATCHES' TO OUT-MSG
+004590        MOVE SPACES TO OUT-SEGNO
+004600     END-IF.
+004610 6000-EXIT.
+004620     EXIT.
+004630*
+004640 6100-SKIP-MATCH.
+004650     CALL 'CBLTDLI' USING WS-FUNC-GN WORK-PCB-MASK
+004660              PHBK-SEGMENT WS-SSA-GENERIC
+004670     IF WORK-PCB-STATUS-OK
+004680        SUBTRACT 1 FROM WS-SKIP-COUNT
+004690     END-IF.
+004700 6100-EXIT.
+004710     EXIT.
+004720*
+004730* ----------------------------------------------------------------
+004740*  6500-BROWSE-PHONES - RETURN ONE PHONE-SEG CHILD OF THE NAMED
+004750*  EMPLOYEE PER CALL, USING IN-SEGNO/OUT-SEGNO AS THE CURSOR SO
+004760*  THE CALLER CAN WALK DESK/MOBILE/HOME NUMBERS BACK ONE AT A
+004770*  TIME.
+004780* ----------------------------------------------------------------
+004790 6500-BROWSE-PHONES.
+004800     PERFORM 7100-BUILD-EXACT-SSA THRU 7100-EXIT
+004810     CALL 'CBLTDLI' USING WS-FUNC-GU WORK-PCB-MASK
+004820              PHBK-SEGMENT WS-SSA-EXACT
+004830     IF NOT WORK-PCB-STATUS-OK
+004840        MOVE 'ENTRY NOT FOUND' TO OUT-MSG
+004850     ELSE
+004860        CALL 'CBLTDLI' USING WS-FUNC-GU WORK-PCB-MASK
+004870                 PHBK-PHONE-SEG WS-SSA-EXACT
+004880                 WS-SSA-CHILD-UNQUAL
+004890        IF WORK-PCB-STATUS-OK
+004900           MOVE IN-SEGNO TO WS-SKIP-COUNT
+004910           PERFORM 6600-SKIP-PHONE THRU 6600-EXIT
+004920              UNTIL WS-SKIP-COUNT = ZERO OR NOT WORK-PCB-STATUS-OK
+004930        END-IF
+004940        IF WORK-PCB-STATUS-OK
+004950           MOVE 'PHONE FOUND' TO OUT-MSG
+004960           MOVE PHBK-PH-TYPE TO OUT-PH-TYPE
+004970           MOVE PHBK-PH-NUMBER TO OUT-PH-NUMBER
+004980           PERFORM 9000-MOVE-OUTPUT THRU 9000-EXIT
+004990           ADD 1 TO IN-SEGNO
+005000           MOVE IN-SEGNO TO WS-CUR-SEGNO
+005010           MOVE WS-CUR-SEGNO TO OUT-SEGNO
+005020        ELSE
+005030           MOVE 'NO MORE PHONE NUMBERS' TO OUT-MSG
+005040           MOVE SPACES TO OUT-SEGNO
+005050        END-IF
+005060     END-IF.
+005070 6500-EXIT.
+005080     EXIT.
+005090*
+005100 6600-SKIP-PHONE.
+005110     CALL 'CBLTDLI' USING WS-FUNC-GN WORK-PCB-MASK
+005120              PHBK-PHONE-SEG WS-SSA-EXACT
+005130              WS-SSA-CHILD-UNQUAL
+005140     IF WORK-PCB-STATUS-OK
+005150        SUBTRACT 1 FROM WS-SKIP-COUNT
+005160     END-IF.
+005170 6600-EXIT.
+005180     EXIT.
+005190*
+005200* ----------------------------------------------------------------
+005210*  7000-CHECK-DUP-EXTN - FULL-DATABASE SCAN LOOKING FOR IN-EXTN
+005220*  UNDER A DIFFERENT NAME1/NAME2 THAN THE ENTRY BEING ADDED OR
+005230*  CHANGED.  OUT-SEGNO IS LEFT HOLDING THE POSITION OF THE
+005240*  CONFLICTING ENTRY WHEN ONE IS FOUND.
+005250* ----------------------------------------------------------------
+005260 7000-CHECK-DUP-EXTN.
+005270     SET WS-DUP-EXTN-NOT-FND TO TRUE
+005280     MOVE ZERO TO WS-CUR-SEGNO
+005290     CALL 'CBLTDLI' USING WS-FUNC-GU WORK-PCB-MASK
+005300              PHBK-SEGMENT WS-SSA-ROOT-UNQUAL
+005310     PERFORM 7010-TEST-AND-NEXT THRU 7010-EXIT
+005320        UNTIL NOT WORK-PCB-STATUS-OK OR WS-DUP-EXTN-FOUND
+005330     IF WS-DUP-EXTN-FOUND
+005340        MOVE WS-CUR-SEGNO TO OUT-SEGNO
+005350     END-IF.
+005360 7000-EXIT.
+005370     EXIT.
+005380*
+005390 7010-TEST-AND-NEXT.
+005400     ADD 1 TO WS-CUR-SEGNO
+005410     IF PHBK-EXTN = IN-EXTN
+005420           AND (PHBK-NAME2 NOT = IN-NAME2
+005430            OR  PHBK-NAME1 NOT = IN-NAME1)
+005440        SET WS-DUP-EXTN-FOUND TO TRUE
+005450     ELSE
+005460        CALL 'CBLTDLI' USING WS-FUNC-GN WORK-PCB-MASK
+005470                 PHBK-SEGMENT WS-SSA-ROOT-UNQUAL
+005480     END-IF.
+005490 7010-EXIT.
+005500     EXIT.
+005510*
+005520* ----------------------------------------------------------------
+005530*  7100-BUILD-EXACT-SSA - QUALIFIED SSA MATCHING ONE EMPLOYEE ON
+005540*  BOTH KEY FIELDS.
+005550* ----------------------------------------------------------------
+005560 7100-BUILD-EXACT-SSA.
+005570     MOVE SPACES TO WS-SSA-EXACT
+005580     STRING 'PHBKSEG (NAME2   EQ' DELIMITED BY SIZE
+005590             IN-NAME2               DELIMITED BY SIZE
+005600             ')(NAME1   EQ'         DELIMITED BY SIZE
+005610             IN-NAME1               DELIMITED BY SIZE
+005620             ')'                    DELIMITED BY SIZE
+005630        INTO WS-SSA-EXACT.
+005640 7100-EXIT.
+005650     EXIT.
+005660*
+005670* ----------------------------------------------------------------
+005680*  7200-BUILD-GENERIC-SSA - PARTIAL-KEY SSA FOR A PARTIAL
+005690*  IN-NAME2, TRIMMED TO ITS SIGNIFICANT LENGTH.  A COMPARISON
+005695*  VALUE SHORTER THAN THE FIELD'S DBD-DEFINED LENGTH IS WHAT
+005696*  MAKES THIS A PARTIAL-KEY MATCH - NO COMMAND CODE IS NEEDED,
+005697*  THE SAME AS THE EXACT SSA 7100-BUILD-EXACT-SSA BUILDS ABOVE.
+005700* ----------------------------------------------------------------
+005710 7200-BUILD-GENERIC-SSA.
+005720     MOVE SPACES TO WS-SSA-GENERIC
+005730     MOVE 10 TO WS-NAME2-LEN
+005740     PERFORM 7210-CALC-NAME-LEN THRU 7210-EXIT
+005750        UNTIL WS-NAME2-LEN = ZERO
+005760           OR IN-NAME2(WS-NAME2-LEN:1) NOT = SPACE
+005770     IF WS-NAME2-LEN = ZERO
+005780        MOVE 1 TO WS-NAME2-LEN
+005790     END-IF
+005800     STRING 'PHBKSEG (NAME2   EQ'      DELIMITED BY SIZE
+005810             IN-NAME2(1:WS-NAME2-LEN)  DELIMITED BY SIZE
+005820             ')'                       DELIMITED BY SIZE
+005830        INTO WS-SSA-GENERIC.
+005840 7200-EXIT.
+005850     EXIT.
+005860*
+005870 7210-CALC-NAME-LEN.
+005880     SUBTRACT 1 FROM WS-NAME2-LEN.
+005890 7210-EXIT.
+005900     EXIT.
+005910*
+005920* ----------------------------------------------------------------
+005930*  7500-MAINTAIN-PHONE-CHILD - CALLED AFTER A SUCCESSFUL ADD OR
+005940*  CHANGE WHILE THE PARENT IS STILL POSITIONED.  WHEN THE CALLER
+005950*  SUPPLIED A PHONE TYPE, THE MATCHING PHONE-SEG CHILD IS
+005960*  REPLACED IF IT ALREADY EXISTS, OR INSERTED IF IT DOES NOT.
+005970* ----------------------------------------------------------------
+005980 7500-MAINTAIN-PHONE-CHILD.
+005985     MOVE SPACES TO WS-BEFORE-PH-TYPE WS-BEFORE-PH-NUMBER
+005986     MOVE SPACES TO WS-AFTER-PH-TYPE WS-AFTER-PH-NUMBER
+005990     IF IN-PH-TYPE NOT = SPACES
+006000        MOVE SPACES TO WS-SSA-CHILD-TYPE
+006010        STRING 'PHBKPHN (PHTYPE  EQ' DELIMITED BY SIZE
+006020                IN-PH-TYPE            DELIMITED BY SIZE
+006030                ')'                   DELIMITED BY SIZE
+006040           INTO WS-SSA-CHILD-TYPE
+006050        CALL 'CBLTDLI' USING WS-FUNC-GU WORK-PCB-MASK
+006060                 PHBK-PHONE-SEG WS-SSA-EXACT
+006070                 WS-SSA-CHILD-TYPE
+006080        IF WORK-PCB-STATUS-OK
+006085           MOVE PHBK-PH-TYPE TO WS-BEFORE-PH-TYPE
+006086           MOVE PHBK-PH-NUMBER TO WS-BEFORE-PH-NUMBER
+006090           MOVE IN-PH-NUMBER TO PHBK-PH-NUMBER
+006100           CALL 'CBLTDLI' USING WS-FUNC-REPL WORK-PCB-MASK
+006110                    PHBK-PHONE-SEG
+006111           IF WORK-PCB-STATUS-OK
+006114              MOVE PHBK-PH-TYPE TO WS-AFTER-PH-TYPE
+006115              MOVE PHBK-PH-NUMBER TO WS-AFTER-PH-NUMBER
+006116           ELSE
+006112              MOVE 'ENTRY SAVED - PHONE UPDATE FAILED' TO OUT-MSG
+006113           END-IF
+006120        ELSE
+006130           MOVE IN-PH-TYPE TO PHBK-PH-TYPE
+006140           MOVE IN-PH-NUMBER TO PHBK-PH-NUMBER
+006150           CALL 'CBLTDLI' USING WS-FUNC-ISRT WORK-PCB-MASK
+006160                    PHBK-PHONE-SEG WS-SSA-EXACT
+006170                    WS-SSA-CHILD-UNQUAL
+006171           IF WORK-PCB-STATUS-OK
+006174              MOVE PHBK-PH-TYPE TO WS-AFTER-PH-TYPE
+006175              MOVE PHBK-PH-NUMBER TO WS-AFTER-PH-NUMBER
+006176           ELSE
+006172              MOVE 'ENTRY SAVED - PHONE UPDATE FAILED' TO OUT-MSG
+006173           END-IF
+006180        END-IF
+006190     END-IF.
+006200 7500-EXIT.
+006210     EXIT.
+006220*
+006230* ----------------------------------------------------------------
+006240*  8000-WRITE-AUDIT - LOG THE COMMAND, THE SIGNED-ON USER ID, AND
+006250*  THE BEFORE/AFTER IMAGE TO THE GSAM AUDIT FILE.
+006260* ----------------------------------------------------------------
+006270 8000-WRITE-AUDIT.
+006280     ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD
+006290     ACCEPT WS-CDT-TIME FROM TIME
+006300     MOVE SPACES TO WS-AUDIT-RECORD
+006310     MOVE IO-PCB-USERID TO AUD-USERID
+006320     STRING WS-CDT-DATE DELIMITED BY SIZE
+006330             '-'         DELIMITED BY SIZE
+006340             WS-CDT-TIME DELIMITED BY SIZE
+006350        INTO AUD-TIMESTAMP
+006360     MOVE IN-CMD TO AUD-COMMAND
+006370     MOVE IN-NAME2 TO AUD-NAME2
+006380     MOVE IN-NAME1 TO AUD-NAME1
+006390     MOVE WS-BEFORE-EXTN TO AUD-BEFORE-EXTN
+006400     MOVE WS-BEFORE-ZIP TO AUD-BEFORE-ZIP
+006410     MOVE WS-BEFORE-DEPT-CODE TO AUD-BEFORE-DEPT-CODE
+006420     MOVE WS-BEFORE-LOC-CODE TO AUD-BEFORE-LOC-CODE
+006421     MOVE WS-BEFORE-PH-TYPE TO AUD-BEFORE-PH-TYPE
+006422     MOVE WS-BEFORE-PH-NUMBER TO AUD-BEFORE-PH-NUMBER
+006430     IF IN-CMD-DELETE
+006440        MOVE SPACES TO AUD-AFTER-IMAGE
+006450     ELSE
+006460        MOVE PHBK-EXTN TO AUD-AFTER-EXTN
+006470        MOVE PHBK-ZIP TO AUD-AFTER-ZIP
+006480        MOVE PHBK-DEPT-CODE TO AUD-AFTER-DEPT-CODE
+006490        MOVE PHBK-LOC-CODE TO AUD-AFTER-LOC-CODE
+006491        MOVE WS-AFTER-PH-TYPE TO AUD-AFTER-PH-TYPE
+006492        MOVE WS-AFTER-PH-NUMBER TO AUD-AFTER-PH-NUMBER
+006500     END-IF
+006510     CALL 'CBLTDLI' USING WS-FUNC-ISRT AUDIT-PCB-MASK
+006520              WS-AUDIT-RECORD
+006521     IF NOT AUDIT-PCB-STATUS-OK
+006522        MOVE 'WARNING - AUDIT LOG WRITE FAILED' TO OUT-MSG
+006523     END-IF.
+006530 8000-EXIT.
+006540     EXIT.
+006550*
+006560* ----------------------------------------------------------------
+006570*  9000-MOVE-OUTPUT - COPY THE CURRENT PHONEBOOK SEGMENT I-O
+006580*  AREA TO THE OUTGOING MESSAGE.
+006590* ----------------------------------------------------------------
+006600 9000-MOVE-OUTPUT.
+006610     MOVE PHBK-NAME1 TO OUT-NAME1
+006620     MOVE PHBK-NAME2 TO OUT-NAME2
+006630     MOVE PHBK-EXTN TO OUT-EXTN
+006640     MOVE PHBK-ZIP TO OUT-ZIP
+006650     MOVE PHBK-DEPT-CODE TO OUT-DEPT-CODE
+006660     MOVE PHBK-LOC-CODE TO OUT-LOC-CODE.
+006670 9000-EXIT.
+006680     EXIT.
