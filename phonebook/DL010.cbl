@@ -0,0 +1,257 @@
+000010* ----------------------------------------------------------------
+000020*  DL010 - PHONEBOOK DIRECTORY EXTRACT (NIGHTLY BATCH)
+000030*
+000040*  WALKS THE ACTIVE-EMPLOYEE PHONEBOOK DATABASE FROM THE FIRST
+000050*  ROOT SEGMENT TO THE LAST WITH GU/GN AND WRITES ONE SEQUENTIAL
+000060*  PRINT RECORD PER ENTRY (NAME, EXTENSION, ZIP).  BECAUSE
+000070*  PHBK-NAME2/PHBK-NAME1 IS THE DATABASE'S SEQUENCE FIELD, A
+000080*  STRAIGHT GN WALK ALREADY DELIVERS THE ENTRIES IN NAME2/NAME1
+000090*  ORDER - NO SEPARATE SORT STEP IS NEEDED.
+000100* ----------------------------------------------------------------
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.  DL010.
+000130 AUTHOR.      PHONEBOOK APPLICATIONS GROUP.
+000140 INSTALLATION. DATA CENTER SYSTEMS.
+000150 DATE-WRITTEN. 08/09/2026.
+000160 DATE-COMPILED.
+000170*
+000180* ----------------------------------------------------------------
+000190*  MODIFICATION HISTORY
+000200* ----------------------------------------------------------------
+000210*  DATE       BY    DESCRIPTION
+000220*  ---------- ----  -------------------------------------------
+000230*  08/09/2026 PAG   ORIGINAL NIGHTLY DIRECTORY EXTRACT PROGRAM.
+000240*  08/09/2026 PAG   ADDED CHKP/XRST CHECKPOINT/RESTART, TAKEN
+000250*  08/09/2026 PAG   EVERY WS-CHKP-INTERVAL SEGMENTS PROCESSED.
+000260* ----------------------------------------------------------------
+000270 ENVIRONMENT DIVISION.
+000280 CONFIGURATION SECTION.
+000290 SOURCE-COMPUTER.  IBM-370.
+000300 OBJECT-COMPUTER.  IBM-370.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT PHBK-DIRECTORY-FILE ASSIGN TO PHBKRPT
+000340         ORGANIZATION IS SEQUENTIAL.
+000350*
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380*
+000390* ----------------------------------------------------------------
+000400*  PHBK-DIRECTORY-FILE - SEQUENTIAL PRINT FILE, ONE RECORD PER
+000410*  PHONEBOOK ENTRY, IN NAME2/NAME1 SEQUENCE.
+000420* ----------------------------------------------------------------
+000430 FD  PHBK-DIRECTORY-FILE
+000440     RECORDING MODE IS F
+000450     LABEL RECORDS ARE STANDARD.
+000460 01  PHBK-REPORT-RECORD.
+000470     05  RPT-NAME2               PIC X(10).
+000480     05  FILLER                  PIC X(02) VALUE SPACES.
+000490     05  RPT-NAME1               PIC X(10).
+000500     05  FILLER                  PIC X(02) VALUE SPACES.
+000510     05  RPT-EXTN                PIC X(10).
+000520     05  FILLER                  PIC X(02) VALUE SPACES.
+000530     05  RPT-ZIP                 PIC X(09).
+000540     05  FILLER                  PIC X(35) VALUE SPACES.
+000550*
+000560 WORKING-STORAGE SECTION.
+000570*
+000580* ----------------------------------------------------------------
+000590*  DL/I CALL FUNCTION CODES
+000600* ----------------------------------------------------------------
+000610 01  WS-DLI-FUNCTIONS.
+000620     05  WS-FUNC-GU              PIC X(04) VALUE 'GU  '.
+000630     05  WS-FUNC-GN              PIC X(04) VALUE 'GN  '.
+000640     05  WS-FUNC-CHKP            PIC X(04) VALUE 'CHKP'.
+000650     05  WS-FUNC-XRST            PIC X(04) VALUE 'XRST'.
+000660*
+000670* ----------------------------------------------------------------
+000680*  SWITCHES
+000690* ----------------------------------------------------------------
+000700 01  WS-SWITCHES.
+000710     05  WS-SW-END-OF-DB         PIC X(01) VALUE 'N'.
+000720         88  WS-END-OF-DB                VALUE 'Y'.
+000730         88  WS-NOT-END-OF-DB            VALUE 'N'.
+000740     05  WS-SW-RESTART           PIC X(01) VALUE 'N'.
+000750         88  WS-IS-RESTART               VALUE 'Y'.
+000760         88  WS-IS-FRESH-START           VALUE 'N'.
+000770*
+000780* ----------------------------------------------------------------
+000790*  COUNTERS - WS-CHKP-INTERVAL CONTROLS HOW OFTEN A CHECKPOINT IS
+000800*  TAKEN.  RAISE OR LOWER IT TO TUNE RESTART GRANULARITY.
+000810* ----------------------------------------------------------------
+000820 01  WS-COUNTERS.
+000830     05  WS-SEG-COUNT            PIC S9(07) COMP-3 VALUE ZERO.
+000840     05  WS-CHKP-INTERVAL        PIC S9(07) COMP-3 VALUE +500.
+000850     05  WS-CHKP-COUNT           PIC S9(07) COMP-3 VALUE ZERO.
+000860*
+000870 01  WS-SSA-AREAS.
+000880     05  WS-SSA-ROOT-UNQUAL      PIC X(09) VALUE 'PHBKSEG '.
+000890*
+000900* ----------------------------------------------------------------
+000910*  WS-CHECKPOINT-ID - BASIC CHECKPOINT ID PASSED TO CHKP/XRST.
+000920*  THE SEQUENCE NUMBER MAKES EACH CHECKPOINT TAKEN IN A RUN
+000930*  IDENTIFIABLE ON THE JOB LOG FOR A SUBSEQUENT RESTART.
+000940* ----------------------------------------------------------------
+000950 01  WS-CHECKPOINT-ID.
+000960     05  WS-CHKP-ID-LIT          PIC X(04) VALUE 'CKP-'.
+000970     05  WS-CHKP-ID-SEQ          PIC 9(04) VALUE ZERO.
+000980*
+000990* ----------------------------------------------------------------
+001000*  WS-RESTART-CARD - RESTART CHECKPOINT ID READ FROM SYSIN.
+001010*  SPACES MEANS A FRESH START; OPERATOR SUPPLIES THE LAST
+001020*  CHECKPOINT ID FROM THE PRIOR RUN'S JOB LOG TO RESTART.
+001030* ----------------------------------------------------------------
+001040 01  WS-RESTART-CARD.
+001050     05  WS-RESTART-ID           PIC X(08) VALUE SPACES.
+001060*
+001061* ----------------------------------------------------------------
+001062*  WS-XRST-AREA - PROGRAM WORK AREA DL/I RETURNS RESTART DATA
+001063*  INTO ON THE XRST CALL.  NOT A PCB - THIS IS BASIC (NOT
+001064*  SYMBOLIC) CHECKPOINT/RESTART, SO NO PROGRAM DATA IS ACTUALLY
+001065*  SAVED ACROSS A CHECKPOINT; THE AREA IS PRESENT ONLY BECAUSE
+001066*  XRST'S CALL FORMAT REQUIRES IT.
+001067* ----------------------------------------------------------------
+001068 01  WS-XRST-AREA                PIC X(80) VALUE SPACES.
+001069*
+001070* ----------------------------------------------------------------
+001080*  DL/I I-O AREA - PHONEBOOK ROOT SEGMENT
+001090* ----------------------------------------------------------------
+001100 COPY PHBKSEG.
+001110*
+001120 LINKAGE SECTION.
+001130*
+001140* ----------------------------------------------------------------
+001150*  I-O PCB - PASSED FIRST TO EVERY DL/I BATCH PROGRAM BY THE
+001160*  CONTROL REGION.  CHKP AND XRST ARE ISSUED AGAINST THIS PCB.
+001170* ----------------------------------------------------------------
+001180 01  IO-PCB-MASK.
+001190     05  IO-PCB-LTERM            PIC X(08).
+001200     05  IO-PCB-RESERVED-1       PIC X(02).
+001210     05  IO-PCB-STATUS-CODE      PIC X(02).
+001211         88  IO-PCB-STATUS-OK            VALUE SPACES.
+001220     05  IO-PCB-DATE             PIC S9(07) COMP-3.
+001230     05  IO-PCB-TIME             PIC S9(07) COMP-3.
+001240     05  IO-PCB-INPUT-SEQ        PIC S9(05) COMP.
+001250     05  IO-PCB-MODNAME          PIC X(08).
+001260     05  IO-PCB-USERID           PIC X(08).
+001270     05  IO-PCB-GRPNAME          PIC X(08).
+001280*
+001290 COPY PHBKPCB.
+001300*
+001310 PROCEDURE DIVISION USING IO-PCB-MASK PHBK-PCB-MASK.
+001320*
+001330* ================================================================
+001340*  0000-MAINLINE
+001350* ================================================================
+001360 0000-MAINLINE.
+001370     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001380     PERFORM 2000-PROCESS-DIRECTORY THRU 2000-EXIT
+001390        UNTIL WS-END-OF-DB
+001400     PERFORM 3000-TERMINATE THRU 3000-EXIT
+001410     GOBACK.
+001420*
+001430* ----------------------------------------------------------------
+001440*  1000-INITIALIZE - ISSUE XRST FIRST SO DL/I REESTABLISHES EACH
+001450*  PCB'S CHECKPOINTED POSITION ON A RESTART.  ON A FRESH START,
+001460*  GU POSITIONS TO THE FIRST ROOT SEGMENT; ON A RESTART, GN
+001470*  CONTINUES THE WALK RIGHT AFTER THE CHECKPOINTED SEGMENT - A GU
+001471*  HERE WOULD THROW AWAY THE POSITION XRST JUST RESTORED AND
+001472*  REPROCESS THE DATABASE FROM THE BEGINNING.
+001473*  NOTE - CHKP/XRST ONLY CHECKPOINT DL/I PCB POSITION.  THEY DO
+001474*  NOT KNOW ABOUT PHBK-DIRECTORY-FILE, SO OPEN EXTEND BELOW
+001475*  ASSUMES THE REPORT FILE ON DISK STILL ENDS EXACTLY AT THE LAST
+001476*  CHECKPOINT'S SEGMENT COUNT.  AN ABEND BETWEEN A QSAM BLOCK
+001477*  FLUSH AND THE NEXT CHKP CAN LEAVE THAT ASSUMPTION FALSE.
+001478*  ON A RESTART, THE IO-PCB STATUS FROM XRST IS ALSO CHECKED - AN
+001479*  UNKNOWN OR STALE CHECKPOINT ID MUST STOP THE RUN, NOT FALL
+001479*  THROUGH TO A GN THAT THEN LOOKS LIKE END-OF-DATABASE.
+001479* ----------------------------------------------------------------
+001480 1000-INITIALIZE.
+001490     ACCEPT WS-RESTART-ID FROM SYSIN
+001500     IF WS-RESTART-ID = SPACES
+001510        SET WS-IS-FRESH-START TO TRUE
+001520     ELSE
+001530        SET WS-IS-RESTART TO TRUE
+001540     END-IF
+001550     CALL 'CBLTDLI' USING WS-FUNC-XRST WS-XRST-AREA
+001560              WS-RESTART-ID
+001562     IF WS-IS-RESTART AND NOT IO-PCB-STATUS-OK
+001563        DISPLAY 'DL010 XRST FAILED - CHECKPOINT ID '
+001564                WS-RESTART-ID
+001565        DISPLAY 'DL010 IO-PCB STATUS CODE ' IO-PCB-STATUS-CODE
+001566        MOVE 16 TO RETURN-CODE
+001567        GOBACK
+001568     END-IF
+001561     IF WS-IS-RESTART
+001580        OPEN EXTEND PHBK-DIRECTORY-FILE
+001601        CALL 'CBLTDLI' USING WS-FUNC-GN PHBK-PCB-MASK
+001602                 PHBK-SEGMENT WS-SSA-ROOT-UNQUAL
+001590     ELSE
+001600        OPEN OUTPUT PHBK-DIRECTORY-FILE
+001603        CALL 'CBLTDLI' USING WS-FUNC-GU PHBK-PCB-MASK
+001630                 PHBK-SEGMENT WS-SSA-ROOT-UNQUAL
+001610     END-IF
+001640     IF PHBK-PCB-STATUS-OK
+001650        SET WS-NOT-END-OF-DB TO TRUE
+001660     ELSE
+001670        SET WS-END-OF-DB TO TRUE
+001680     END-IF.
+001690 1000-EXIT.
+001700     EXIT.
+001710*
+001720* ----------------------------------------------------------------
+001730*  2000-PROCESS-DIRECTORY - REPORT THE CURRENT ROOT SEGMENT, THEN
+001740*  ADVANCE TO THE NEXT ONE.  A CHECKPOINT IS TAKEN EVERY
+001750*  WS-CHKP-INTERVAL SEGMENTS PROCESSED.
+001760* ----------------------------------------------------------------
+001770 2000-PROCESS-DIRECTORY.
+001780     PERFORM 2500-WRITE-REPORT-LINE THRU 2500-EXIT
+001790     ADD 1 TO WS-SEG-COUNT
+001800     ADD 1 TO WS-CHKP-COUNT
+001810     IF WS-CHKP-COUNT >= WS-CHKP-INTERVAL
+001820        PERFORM 2800-TAKE-CHECKPOINT THRU 2800-EXIT
+001830     END-IF
+001840     CALL 'CBLTDLI' USING WS-FUNC-GN PHBK-PCB-MASK
+001850              PHBK-SEGMENT WS-SSA-ROOT-UNQUAL
+001860     IF NOT PHBK-PCB-STATUS-OK
+001870        SET WS-END-OF-DB TO TRUE
+001880     END-IF.
+001890 2000-EXIT.
+001900     EXIT.
+001910*
+001920* ----------------------------------------------------------------
+001930*  2500-WRITE-REPORT-LINE
+001940* ----------------------------------------------------------------
+001950 2500-WRITE-REPORT-LINE.
+001960     MOVE SPACES TO PHBK-REPORT-RECORD
+001970     MOVE PHBK-NAME2 TO RPT-NAME2
+001980     MOVE PHBK-NAME1 TO RPT-NAME1
+001990     MOVE PHBK-EXTN  TO RPT-EXTN
+002000     MOVE PHBK-ZIP   TO RPT-ZIP
+002010     WRITE PHBK-REPORT-RECORD.
+002020 2500-EXIT.
+002030     EXIT.
+002040*
+002050* ----------------------------------------------------------------
+002060*  2800-TAKE-CHECKPOINT - BASIC CHECKPOINT.  DL/I REMEMBERS EACH
+002070*  PCB'S CURRENT DATABASE POSITION UNDER THIS CHECKPOINT ID, SO A
+002080*  SUBSEQUENT XRST FOR THE SAME ID RESUMES THE GN WALK WHERE THIS
+002090*  RUN LEFT OFF.
+002100* ----------------------------------------------------------------
+002110 2800-TAKE-CHECKPOINT.
+002120     ADD 1 TO WS-CHKP-ID-SEQ
+002130     MOVE ZERO TO WS-CHKP-COUNT
+002140     CALL 'CBLTDLI' USING WS-FUNC-CHKP
+002150              WS-CHECKPOINT-ID
+002151     DISPLAY 'DL010 CHECKPOINT TAKEN - ID ' WS-CHECKPOINT-ID
+002152             ' AT SEGMENT COUNT ' WS-SEG-COUNT.
+002160 2800-EXIT.
+002170     EXIT.
+002180*
+002190* ----------------------------------------------------------------
+002200*  3000-TERMINATE
+002210* ----------------------------------------------------------------
+002220 3000-TERMINATE.
+002230     CLOSE PHBK-DIRECTORY-FILE.
+002240 3000-EXIT.
+002250     EXIT.
